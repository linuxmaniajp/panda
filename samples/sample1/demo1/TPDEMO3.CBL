@@ -44,6 +44,7 @@
              03  YMD-DAY     PIC 9(2).
        COPY    ENUM-VALUE.
        COPY    DB-META.
+       COPY    WINDEF.
        LINKAGE                 SECTION.
        COPY    MCPAREA.
        COPY    SPAAREA.
@@ -64,6 +65,8 @@
                PERFORM 010-INIT
              WHEN     'PUTG'           ALSO   'Quit'
                PERFORM 210-QUIT
+             WHEN     'PUTG'           ALSO   'Timeout'
+               PERFORM 220-TIMEOUT
              WHEN      OTHER
                PERFORM 290-OTHER
            END-EVALUATE.
@@ -71,12 +74,20 @@
            EXIT    PROGRAM.
       **************************************************************************
        010-INIT                SECTION.
-           MOVE   2001         TO  WN5-YEAR.
-           MOVE   4            TO  WN5-MONTH.
-           MOVE   2            TO  WN5-DAY.
+           MOVE   'GETDATE'    TO  MCP-FUNC.
+           CALL   'MCPSUB'     USING
+                MCPAREA
+                METADB.
       *
-           MOVE   'NEW'        TO  MCP-PUTTYPE.
-           MOVE   'project5'   TO  MCP-WINDOW.
+           MOVE   GETDATE-YEAR     TO  WN5-YEAR.
+           MOVE   GETDATE-MONTH    TO  WN5-MONTH.
+           MOVE   GETDATE-DAY      TO  WN5-DAY.
+      *
+           PERFORM 920-PUSH-WINDOW.
+      *
+           MOVE   'INIT'       TO  WINDEF-KEY.
+           PERFORM 940-LOOKUP-WINDOW.
+           MOVE    MCP-WINDOW  TO  SPA-LAST-WINDOW.
       *
            PERFORM 900-PUT-WINDOW.
       **************************************************************************
@@ -89,13 +100,23 @@
                UPON    CONSOLE.
       *
            MOVE   'CHANGE'     TO  MCP-PUTTYPE.
-           MOVE   'project1'   TO  MCP-WINDOW.
+           PERFORM 930-POP-WINDOW.
+           MOVE    MCP-WINDOW  TO  SPA-LAST-WINDOW.
       *
            PERFORM 900-PUT-WINDOW.
+      **************************************************************************
+       220-TIMEOUT              SECTION.
+      *    TPDEMO3 never issues a DBOPEN of its own (010-INIT only
+      *    calls GETDATE and PUTWINDOW), so there is no DB session for
+      *    Timeout to close here -- a screen program that does hold
+      *    one would CALL 'MCPSUB' USING MCP-FUNC = 'DBCLOSE' from its
+      *    own Timeout paragraph instead.
+           DISPLAY    '*** TPDEMO3 SESSION TIMED OUT'
+               UPON    CONSOLE.
       **************************************************************************
        290-OTHER               SECTION.
-           MOVE   'CURRENT'    TO  MCP-PUTTYPE.
-           MOVE   'project5'   TO  MCP-WINDOW.
+           MOVE   'REFRESH'    TO  WINDEF-KEY.
+           PERFORM 940-LOOKUP-WINDOW.
       *
            PERFORM 900-PUT-WINDOW.
       **************************************************************************
@@ -104,3 +125,34 @@
            CALL   'MCPSUB'     USING
                 MCPAREA
                 METADB.
+      **************************************************************************
+       920-PUSH-WINDOW         SECTION.
+           IF      (  SPA-LAST-WINDOW  NOT =  SPACES  )
+               IF      (  SPA-WINDOW-TOP  <  10  )
+                   ADD     1           TO  SPA-WINDOW-TOP
+                   MOVE    SPA-LAST-WINDOW
+                       TO  SPA-WINDOW-ENTRY(SPA-WINDOW-TOP)
+               END-IF
+           END-IF.
+      **************************************************************************
+       930-POP-WINDOW          SECTION.
+           IF      (  SPA-WINDOW-TOP  >  ZERO  )
+               MOVE    SPA-WINDOW-ENTRY(SPA-WINDOW-TOP)  TO  MCP-WINDOW
+               SUBTRACT    1           FROM    SPA-WINDOW-TOP
+           ELSE
+               MOVE    'DEFAULT'       TO  WINDEF-KEY
+               PERFORM 940-LOOKUP-WINDOW
+           END-IF.
+      **************************************************************************
+       940-LOOKUP-WINDOW       SECTION.
+           CALL    'WINDSUB'   USING
+                WINDEF.
+      *
+           IF      (  WINDEF-RC  NOT =  ZERO  )
+               DISPLAY '*** WINDOW LOOKUP FAILED, KEY = [' WINDEF-KEY
+                   '] RC = [' WINDEF-RC ']'
+                   UPON    CONSOLE
+           ELSE
+               MOVE    WINDEF-WINDOW   TO  MCP-WINDOW
+               MOVE    WINDEF-PUTTYPE  TO  MCP-PUTTYPE
+           END-IF.
