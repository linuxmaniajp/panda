@@ -34,37 +34,99 @@
        FILE-CONTROL.
            SELECT  DBR-FILE
                ASSIGN  TO  "db.input"
-               ORGANIZATION    SEQUENTIAL
-               ACCESS  MODE    SEQUENTIAL.
+               ORGANIZATION    INDEXED
+               ACCESS  MODE    DYNAMIC
+               RECORD  KEY     DBR-KEY
+               FILE    STATUS  DBR-FILE-STATUS.
            SELECT  DBW-FILE
                ASSIGN  TO  "db.output"
-               ORGANIZATION    SEQUENTIAL
-               ACCESS  MODE    SEQUENTIAL.
+               ORGANIZATION    INDEXED
+               ACCESS  MODE    DYNAMIC
+               RECORD  KEY     DBW-KEY
+               FILE    STATUS  DBW-FILE-STATUS.
            SELECT  LOG-FILE
                ASSIGN  TO  "log.output"
                ORGANIZATION    SEQUENTIAL
                ACCESS  MODE    SEQUENTIAL.
+           SELECT  CKPT-FILE
+               ASSIGN  TO  "db.ckpt"
+               ORGANIZATION    INDEXED
+               ACCESS  MODE    DYNAMIC
+               RECORD  KEY     CKPT-PNAME
+               FILE    STATUS  CKPT-FILE-STATUS.
+           SELECT  AUTH-FILE
+               ASSIGN  TO  "auth.dat"
+               ORGANIZATION    INDEXED
+               ACCESS  MODE    DYNAMIC
+               RECORD  KEY     AUTH-USERID
+               FILE    STATUS  AUTH-FILE-STATUS.
        DATA                        DIVISION.
        FILE                    SECTION.
        FD  DBR-FILE.
        01  DBR-REC.
-           02  FILLER      PIC X(1024).
+           02  DBR-KEY     PIC 9(09).
+           02  DBR-DATA    PIC X(1024).
        FD  DBW-FILE.
        01  DBW-REC.
-           02  FILLER      PIC X(1024).
+           02  DBW-KEY     PIC 9(09).
+           02  DBW-DATA    PIC X(1024).
        FD  LOG-FILE.
-       01  LOG-REC.
-           02  FILLER      PIC X(1024).
+           COPY    LOGREC.
+       FD  CKPT-FILE.
+       01  CKPT-REC.
+           02  CKPT-PNAME          PIC X(08).
+           02  CKPT-DATE           PIC 9(06).
+           02  CKPT-TIME           PIC 9(08).
+           02  CKPT-PATH-ID        PIC S9(9)   BINARY.
+       FD  AUTH-FILE.
+       01  AUTH-REC.
+           02  AUTH-USERID         PIC X(08).
+           02  AUTH-PASSWORD       PIC X(08).
        WORKING-STORAGE         SECTION.
        01  WORK.
-           02  I           PIC S9(9)   BINARY.
-           02  J           PIC S9(9)   BINARY.
+           02  I                   PIC S9(9)   BINARY.
+           02  J                   PIC S9(9)   BINARY.
+           02  DBCOMM-MAX-BLOCKS   PIC S9(9)   BINARY  VALUE 32.
+           02  DB-SEQ-NO           PIC S9(9)   BINARY  VALUE ZERO.
+           02  WRK-SYSDATE         PIC 9(08).
        01  FLG.
-           02  FLG-DBR-EOF PIC 9.
+           02  FLG-DBR-EOF         PIC 9.
+           02  FLG-AUTHENTICATED   PIC 9          VALUE ZERO.
+           02  FLG-DB-OPEN         PIC 9          VALUE ZERO.
+           02  FLG-LOCAL-OPEN-OK   PIC 9          VALUE ZERO.
+      *
+      *    FLG-AUTHENTICATED is single-use -- it only ever gates the
+      *    one DBOPEN that immediately follows a successful AUTH, and
+      *    is cleared the instant 100-DBOPEN consumes it.  AUTH-PNAME
+      *    binds the gate to the terminal/session that authenticated,
+      *    so a DBOPEN from a different MCP-PNAME cannot ride through
+      *    on a grant issued to someone else.
+      *
+       01  AUTH-SESSION.
+           02  AUTH-PNAME          PIC X(08)      VALUE SPACES.
+       01  FILE-STATUSES.
+           02  DBR-FILE-STATUS     PIC X(02).
+           02  DBW-FILE-STATUS     PIC X(02).
+           02  CKPT-FILE-STATUS    PIC X(02).
+           02  AUTH-FILE-STATUS    PIC X(02).
        01  PATH-NULL.
            02  FILLER      PIC S9(9)   BINARY  VALUE 1.
            02  FILLER      PIC S9(9)   BINARY  VALUE -1.
            02  FILLER      PIC S9(9)   BINARY  VALUE -1.
+      *
+      *    MCP-RC codes raised directly by MCPSUB (as opposed to RC's
+      *    relayed from the DB engine in DBCOMM-RC):
+      *        90  DBCOMM-PATH-BLOCKS exceeds DBCOMM-BLOCK's table size
+      *        91  AUTH function -- unknown user or bad password
+      *        92  AUTH function -- credential file could not be opened
+      *        93  DBOPEN attempted before a successful AUTH
+      *        94  DB engine answer was short -- fewer blocks came back
+      *            on DBR-FILE than DBCOMM-PATH-BLOCKS called for
+      *        95  table/DB operation attempted before a successful
+      *            DBOPEN -- DBR-FILE/DBW-FILE are not open
+      *        96  DBOPEN could not open its own local scratch/log
+      *            files (DBW-FILE/DBR-FILE/CKPT-FILE) -- see the
+      *            FILE STATUS fields under FILE-STATUSES
       *
            COPY    DBCOMM.
        LINKAGE                     SECTION.
@@ -78,6 +140,8 @@
            PERFORM 010-DUMP-PARA.
       *
            EVALUATE    MCP-FUNC
+             WHEN     'AUTH'
+               PERFORM 050-AUTH
              WHEN     'DBOPEN'
                PERFORM 100-DBOPEN
              WHEN     'PUTWINDOW'
@@ -91,6 +155,12 @@
              WHEN     'DBCOMMIT'
                PERFORM 110-DB-OPERATION
                CONTINUE
+             WHEN     'DBROLLBACK'
+               PERFORM 110-DB-OPERATION
+             WHEN     'GETDATE'
+               PERFORM 400-GETDATE
+             WHEN     'DBDESCRIBE'
+               PERFORM 500-DBDESCRIBE
              WHEN      OTHER
                PERFORM 200-TABLE-OPERATION
            END-EVALUATE.
@@ -108,67 +178,314 @@
                UPON    SYSOUT.
            DISPLAY '** MCP-PNAME    [' MCP-PNAME ']'
                UPON    SYSOUT.
+      *****************************************************************
+       050-AUTH                 SECTION.
+           OPEN    INPUT       AUTH-FILE.
+           IF      (  AUTH-FILE-STATUS  NOT =  '00'  )
+               MOVE    92          TO  MCP-RC
+           ELSE
+               MOVE    MCP-USERID  TO  AUTH-USERID
+               READ    AUTH-FILE
+                   KEY IS  AUTH-USERID
+                   INVALID KEY
+                       MOVE    91      TO  MCP-RC
+                   NOT INVALID KEY
+                       IF  (  AUTH-PASSWORD  =  MCP-PASSWORD  )
+                           MOVE    1           TO  FLG-AUTHENTICATED
+                           MOVE    MCP-PNAME   TO  AUTH-PNAME
+                           MOVE    ZERO        TO  MCP-RC
+                       ELSE
+                           MOVE    91      TO  MCP-RC
+                       END-IF
+               END-READ
+               CLOSE   AUTH-FILE
+           END-IF.
       *****************************************************************
        100-DBOPEN              SECTION.
-           OPEN    INPUT
-               DBR-FILE.
+           IF      (  FLG-AUTHENTICATED  NOT =  1  )
+               OR    (  AUTH-PNAME        NOT =  MCP-PNAME  )
+               MOVE    93          TO  MCP-RC
+           ELSE
+               MOVE    ZERO        TO  FLG-AUTHENTICATED
+               MOVE    SPACES      TO  AUTH-PNAME
+               MOVE    ZERO        TO  DB-SEQ-NO
+               MOVE    1           TO  FLG-LOCAL-OPEN-OK
+      *
+      *    DBW-FILE/DBR-FILE are scratch work files for this session
+      *    only -- DB-SEQ-NO restarts at zero on every DBOPEN, so any
+      *    record a prior session left behind under the same key would
+      *    collide with this session's traffic.  Reinitialize both
+      *    files to empty on every DBOPEN instead of preserving them.
+      *
+               OPEN    OUTPUT      DBW-FILE
+               CLOSE   DBW-FILE
+               OPEN    I-O         DBW-FILE
+               IF      (  DBW-FILE-STATUS  NOT =  '00'  )
+                   MOVE    ZERO        TO  FLG-LOCAL-OPEN-OK
+               END-IF
       *
-           PERFORM 110-DB-OPERATION.
+               OPEN    OUTPUT      DBR-FILE
+               CLOSE   DBR-FILE
+               OPEN    I-O         DBR-FILE
+               IF      (  DBR-FILE-STATUS  NOT =  '00'  )
+                   MOVE    ZERO        TO  FLG-LOCAL-OPEN-OK
+               END-IF
+      *
+               OPEN    I-O         CKPT-FILE
+               IF      (  CKPT-FILE-STATUS  NOT =  '00'  )
+                   CLOSE   CKPT-FILE
+                   OPEN    OUTPUT  CKPT-FILE
+                   CLOSE   CKPT-FILE
+                   OPEN    I-O     CKPT-FILE
+                   IF      (  CKPT-FILE-STATUS  NOT =  '00'  )
+                       MOVE    ZERO        TO  FLG-LOCAL-OPEN-OK
+                   END-IF
+               END-IF
+      *
+      *    LOG-FILE is opened once for the whole session (closed in
+      *    900-DBCLOSE) instead of per call -- 210-SEND-SQL/220-RECV-ANS
+      *    just WRITE to it now, the same session-scoped pattern req
+      *    003 put DBR-FILE/DBW-FILE on.
+      *
+               OPEN    EXTEND      LOG-FILE
+      *
+               IF      (  FLG-LOCAL-OPEN-OK  NOT =  1  )
+                   MOVE    96          TO  MCP-RC
+                   CLOSE
+                       DBR-FILE
+                       DBW-FILE
+                       CKPT-FILE
+                       LOG-FILE
+               ELSE
+      *
+      *    FLG-DB-OPEN is not set until the DB engine itself confirms
+      *    the open -- 210-SEND-SQL/220-RECV-ANS are called directly
+      *    here (the same way 120-CKPT-RESTART-CHECK calls them for
+      *    its own forced rollback) rather than through
+      *    110-DB-OPERATION, because that paragraph refuses to run at
+      *    all until FLG-DB-OPEN = 1, which is exactly the chicken-
+      *    and-egg this DBOPEN round trip has to resolve.
+      *
+                   MOVE    MCP-FUNC    TO  DBCOMM-FUNC
+                   MOVE    PATH-NULL   TO  DBCOMM-PATH
+                   PERFORM 210-SEND-SQL
+                   PERFORM 220-RECV-ANS
+      *
+                   IF      (  MCP-RC  =  ZERO  )
+                       MOVE    1           TO  FLG-DB-OPEN
+                       PERFORM 120-CKPT-RESTART-CHECK
+                   ELSE
+      *
+      *    The engine rejected the open (or the answer came back
+      *    truncated) -- undo the local opens instead of leaving
+      *    FLG-DB-OPEN clear but the files themselves still open,
+      *    which would make a retried DBOPEN for this terminal fail
+      *    its own OPEN OUTPUT/OPEN I-O against files already open.
+      *
+                       CLOSE
+                           DBR-FILE
+                           DBW-FILE
+                           CKPT-FILE
+                           LOG-FILE
+                   END-IF
+               END-IF
+           END-IF.
       *****************************************************************
        110-DB-OPERATION        SECTION.
-           MOVE    MCP-FUNC    TO  DBCOMM-FUNC.
-           MOVE    PATH-NULL   TO  DBCOMM-PATH.
+           IF      (  FLG-DB-OPEN  NOT =  1  )
+               MOVE    95          TO  MCP-RC
+           ELSE
+               MOVE    MCP-FUNC    TO  DBCOMM-FUNC
+               MOVE    PATH-NULL   TO  DBCOMM-PATH
       *
-           PERFORM 210-SEND-SQL.
-           PERFORM 220-RECV-ANS.
+               IF      (  DBCOMM-PATH-BLOCKS  >  DBCOMM-MAX-BLOCKS  )
+                   MOVE    90          TO  MCP-RC
+               ELSE
+                   PERFORM 210-SEND-SQL
+                   PERFORM 220-RECV-ANS
+                   IF      (  MCP-RC  =  ZERO  )
+                       EVALUATE    MCP-FUNC
+                         WHEN     'DBSTART'
+                           PERFORM 130-CKPT-OPEN-TXN
+                         WHEN     'DBCOMMIT'
+                           PERFORM 140-CKPT-CLOSE-TXN
+                         WHEN     'DBROLLBACK'
+                           PERFORM 140-CKPT-CLOSE-TXN
+                         WHEN      OTHER
+                           CONTINUE
+                       END-EVALUATE
+                   END-IF
+               END-IF
+           END-IF.
+      *****************************************************************
+       120-CKPT-RESTART-CHECK  SECTION.
+           MOVE    MCP-PNAME   TO  CKPT-PNAME.
+           READ    CKPT-FILE   KEY IS  CKPT-PNAME
+             INVALID KEY
+               CONTINUE
+             NOT INVALID KEY
+               DISPLAY '** ORPHANED TRANSACTION, FORCING ROLLBACK ['
+                   CKPT-PNAME ']'
+                   UPON    SYSOUT
+               MOVE    'DBROLLBACK' TO  DBCOMM-FUNC
+               MOVE    PATH-NULL   TO  DBCOMM-PATH
+               PERFORM 210-SEND-SQL
+               PERFORM 220-RECV-ANS
+               IF      (  MCP-RC  =  ZERO  )
+                   PERFORM 140-CKPT-CLOSE-TXN
+               ELSE
+                   DISPLAY '** FORCED ROLLBACK FAILED, RC = [' MCP-RC
+                       '], CHECKPOINT LEFT OPEN [' CKPT-PNAME ']'
+                       UPON    SYSOUT
+               END-IF
+           END-READ.
+      *****************************************************************
+       130-CKPT-OPEN-TXN       SECTION.
+           MOVE    MCP-PNAME       TO  CKPT-PNAME.
+           ACCEPT   CKPT-DATE       FROM    DATE.
+           ACCEPT   CKPT-TIME       FROM    TIME.
+           MOVE    DBCOMM-PATH-ID  TO  CKPT-PATH-ID.
+      *
+           WRITE   CKPT-REC
+             INVALID KEY
+               REWRITE CKPT-REC
+           END-WRITE.
+      *****************************************************************
+       140-CKPT-CLOSE-TXN      SECTION.
+           MOVE    MCP-PNAME   TO  CKPT-PNAME.
+           DELETE  CKPT-FILE
+             INVALID KEY
+               CONTINUE
+           END-DELETE.
       *****************************************************************
        200-TABLE-OPERATION     SECTION.
-           MOVE    DBDATA      TO  DBCOMM-RECORD.
-           MOVE    MCP-FUNC    TO  DBCOMM-FUNC.
-           MOVE    MCP-PATH    TO  DBCOMM-PATH.
+           IF      (  FLG-DB-OPEN  NOT =  1  )
+               MOVE    95          TO  MCP-RC
+           ELSE
+               MOVE    DBDATA      TO  DBCOMM-RECORD
+               MOVE    MCP-FUNC    TO  DBCOMM-FUNC
+               MOVE    MCP-PATH    TO  DBCOMM-PATH
       *
-           PERFORM 210-SEND-SQL.
-           PERFORM 220-RECV-ANS.
+               IF      (  DBCOMM-PATH-BLOCKS  >  DBCOMM-MAX-BLOCKS  )
+                   MOVE    90          TO  MCP-RC
+               ELSE
+                   PERFORM 210-SEND-SQL
+                   PERFORM 220-RECV-ANS
+               END-IF
+           END-IF.
       *****************************************************************
        210-SEND-SQL            SECTION.
-           OPEN    OUTPUT
-      *        LOG-FILE
-               DBW-FILE.
+           ADD     1               TO  DB-SEQ-NO.
       *
            IF      (  DBCOMM-PATH-BLOCKS  =  ZERO  )
                MOVE    1           TO  DBCOMM-PATH-BLOCKS
            END-IF.
+      *
+           MOVE    'S'             TO  LOG-DIRECTION.
+           PERFORM 230-WRITE-LOG-REC.
+           WRITE   LOG-REC.
       *
            PERFORM VARYING J   FROM    1   BY  1
                    UNTIL   (  J    >  DBCOMM-PATH-BLOCKS  )
-               WRITE   DBW-REC     FROM    DBCOMM-BLOCK(J)
-      *        WRITE   LOG-REC     FROM    DBCOMM-BLOCK(J)
+               COMPUTE DBW-KEY     =   (  DB-SEQ-NO  *  100  )  +  J
+               MOVE    DBCOMM-BLOCK(J)     TO  DBW-DATA
+               WRITE   DBW-REC
+                 INVALID KEY
+                   DISPLAY '** DBW-FILE DUPLICATE KEY [' DBW-KEY ']'
+                       UPON    SYSOUT
+               END-WRITE
            END-PERFORM.
-      *
-           CLOSE
-      *        LOG-FILE
-               DBW-FILE.
       *****************************************************************
        220-RECV-ANS            SECTION.
            MOVE    ZERO        TO  FLG-DBR-EOF.
            PERFORM VARYING J   FROM    1   BY  1
                    UNTIL   (  J    >  DBCOMM-PATH-BLOCKS  )
                        OR  (  FLG-DBR-EOF  >  ZERO        )
-               READ    DBR-FILE    INTO    DBCOMM-BLOCK(J)
-                 AT  END
+               COMPUTE DBR-KEY     =   (  DB-SEQ-NO  *  100  )  +  J
+               READ    DBR-FILE    KEY IS   DBR-KEY
+                 INVALID KEY
                    MOVE    1           TO  FLG-DBR-EOF
                END-READ
+               IF      (  FLG-DBR-EOF  =  ZERO  )
+                   MOVE    DBR-DATA    TO  DBCOMM-BLOCK(J)
+               END-IF
            END-PERFORM.
       *
            MOVE    DBCOMM-RECORD   TO  DBDATA.
-           MOVE    DBCOMM-RC       TO  MCP-RC.
+      *
+           IF      (  FLG-DBR-EOF  >  ZERO  )
+               MOVE    94          TO  MCP-RC
+           ELSE
+               MOVE    DBCOMM-RC   TO  MCP-RC
+           END-IF.
+      *
+           MOVE    'R'             TO  LOG-DIRECTION.
+           PERFORM 230-WRITE-LOG-REC.
+           WRITE   LOG-REC.
+      *****************************************************************
+       230-WRITE-LOG-REC       SECTION.
+           ACCEPT   LOG-DATE        FROM    DATE.
+           ACCEPT   LOG-TIME        FROM    TIME.
+           MOVE     MCP-PNAME       TO      LOG-PNAME.
+           MOVE     DBCOMM-FUNC     TO      LOG-FUNC.
+           MOVE     DBCOMM-PATH-ID      TO  LOG-PATH-ID.
+           MOVE     DBCOMM-PATH-BLOCKS  TO  LOG-PATH-BLOCKS.
+           MOVE     DBCOMM-PATH-LENGTH  TO  LOG-PATH-LENGTH.
+      *
+      *    The 'R' record must reflect the same outcome MCP-RC gives
+      *    the caller -- on a truncated answer (FLG-DBR-EOF > ZERO)
+      *    DBCOMM-RC is stale leftover state from an earlier call, not
+      *    the result of this one.  The 'S' record, written before the
+      *    round trip, has no such outcome yet, so it still logs the
+      *    raw DBCOMM-RC as sent.
+      *
+           IF       (  LOG-DIRECTION  =  'R'  )
+               MOVE     MCP-RC          TO      LOG-RC
+           ELSE
+               MOVE     DBCOMM-RC       TO      LOG-RC
+           END-IF.
       *****************************************************************
        300-PUTWINDOW           SECTION.
            MOVE   'PUTG'   TO  MCP-STATUS.
            MOVE    ZERO    TO  MCP-RC.
+      *****************************************************************
+       400-GETDATE             SECTION.
+           ACCEPT   WRK-SYSDATE     FROM    DATE    YYYYMMDD.
+           MOVE     WRK-SYSDATE(1:4)    TO  GETDATE-YEAR.
+           MOVE     WRK-SYSDATE(5:2)    TO  GETDATE-MONTH.
+           MOVE     WRK-SYSDATE(7:2)    TO  GETDATE-DAY.
+      *
+           MOVE    ZERO    TO  MCP-RC.
+      *****************************************************************
+       500-DBDESCRIBE          SECTION.
+           IF      (  FLG-DB-OPEN  NOT =  1  )
+               MOVE    95          TO  MCP-RC
+           ELSE
+               MOVE    MCP-FUNC    TO  DBCOMM-FUNC
+               MOVE    MCP-PATH    TO  DBCOMM-PATH
+      *
+               IF      (  DBCOMM-PATH-BLOCKS  >  DBCOMM-MAX-BLOCKS  )
+                   MOVE    90          TO  MCP-RC
+               ELSE
+                   PERFORM 210-SEND-SQL
+                   PERFORM 220-RECV-ANS
+                   MOVE    DBCOMM-META-ANS     TO  DBMETA-ANS
+               END-IF
+           END-IF.
       *****************************************************************
        900-DBCLOSE             SECTION.
-           PERFORM 110-DB-OPERATION.
+           IF      (  FLG-DB-OPEN  =  1  )
+               PERFORM 110-DB-OPERATION
+      *
+               CLOSE
+                   DBR-FILE
+                   DBW-FILE
+                   CKPT-FILE
+                   LOG-FILE
       *
-           CLOSE
-               DBR-FILE.
+               MOVE    ZERO    TO  FLG-AUTHENTICATED
+               MOVE    SPACES  TO  AUTH-PNAME
+               MOVE    ZERO    TO  FLG-DB-OPEN
+           ELSE
+               MOVE    95      TO  MCP-RC
+           END-IF.
