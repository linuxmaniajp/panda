@@ -32,16 +32,36 @@
       *****************************************************************
        DATA                    DIVISION.
        WORKING-STORAGE             SECTION.
+       01  WORK.
+           02  WRK-SYSDATE         PIC 9(08).
        LINKAGE                 SECTION.
        COPY    MCPAREA.
+       COPY    DBAREA.
       *****************************************************************
        PROCEDURE           DIVISION    USING
-               MCPAREA.
+               MCPAREA
+               DBAREA.
       *****************************************************************
        000-ENTRY               SECTION.
            EVALUATE    MCP-FUNC
              WHEN     'PUTWINDOW'
                PERFORM 100-PUTWINDOW
+             WHEN     'GETDATE'
+               PERFORM 300-GETDATE-CANNED
+             WHEN     'DBDESCRIBE'
+               PERFORM 400-DBDESCRIBE-CANNED
+             WHEN     'DBOPEN'
+               PERFORM 200-DB-CANNED
+             WHEN     'DBSTART'
+               PERFORM 200-DB-CANNED
+             WHEN     'DBCOMMIT'
+               PERFORM 200-DB-CANNED
+             WHEN     'DBROLLBACK'
+               PERFORM 200-DB-CANNED
+             WHEN     'DBCLOSE'
+               PERFORM 200-DB-CANNED
+             WHEN     'DBDISCONNECT'
+               PERFORM 200-DB-CANNED
              WHEN      OTHER
                DISPLAY    '** FUNCION ERROR'
                    UPON    CONSOLE
@@ -52,3 +72,33 @@
        100-PUTWINDOW           SECTION.
            MOVE   'PUTG'   TO  MCP-STATUS.
            MOVE    ZERO    TO  MCP-RC.
+      *****************************************************************
+      *    200-DB-CANNED stands in for the real DB engine round trip
+      *    (MCPSUB) when a screen program is being run offline, with no
+      *    DB engine behind it -- every DB function is answered with an
+      *    immediate success, so the screen logic can be exercised on
+      *    its own.
+      *****************************************************************
+       200-DB-CANNED           SECTION.
+           MOVE    ZERO    TO  MCP-RC.
+      *****************************************************************
+      *    300-GETDATE-CANNED answers GETDATE the same way MCPSUB's own
+      *    400-GETDATE does -- GETDATE is a local clock service, not a
+      *    DB engine round trip, so there is nothing to fake here.
+      *****************************************************************
+       300-GETDATE-CANNED      SECTION.
+           ACCEPT   WRK-SYSDATE     FROM    DATE    YYYYMMDD.
+           MOVE     WRK-SYSDATE(1:4)    TO  GETDATE-YEAR.
+           MOVE     WRK-SYSDATE(5:2)    TO  GETDATE-MONTH.
+           MOVE     WRK-SYSDATE(7:2)    TO  GETDATE-DAY.
+      *
+           MOVE    ZERO    TO  MCP-RC.
+      *****************************************************************
+      *    400-DBDESCRIBE-CANNED answers DBDESCRIBE with an empty field
+      *    layout -- there is no DB engine behind this stub to describe
+      *    a real table, so screen logic that only checks MCP-RC can
+      *    still be exercised offline.
+      *****************************************************************
+       400-DBDESCRIBE-CANNED   SECTION.
+           MOVE    ZERO    TO  DBMETA-FIELD-COUNT.
+           MOVE    ZERO    TO  MCP-RC.
