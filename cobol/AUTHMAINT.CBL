@@ -0,0 +1,166 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 AUTHMAINT.
+      ******************************************************************
+      * PANDA -- a simple transaction monitor
+      *
+      * Copyright (C) 1993-1999 Ogochan.
+      *               2000-2003 Ogochan & JMARI.
+      *               2004-2005 Ogochan.
+      *
+      * This program is free software; you can redistribute it and/or modify
+      * it under the terms of the GNU General Public License as published by
+      * the Free Software Foundation; either version 2 of the License, or
+      * (at your option) any later version.
+      *
+      * This program is distributed in the hope that it will be useful, but
+      * WITHOUT ANY WARRANTY; without even the implied warranty of
+      * MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the GNU
+      * General Public License for more details.
+      *
+      * You should have received a copy of the GNU General Public License
+      * along with this program; if not, write to the Free Software
+      * Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA
+      ******************************************************************
+      *  $B%7%9%F%`L>(B        : $B#O#R#C#A(B
+      *  $B%5%V%7%9%F%`L>(B    : $B6&DL(B
+      *  $B%3%s%]!<%M%s%HL>(B  : $B%”%/%¦%s%H(B
+      *  $B4IM}<T(B            :
+      *  $B:n@.F|IU(B    $B:n6H<T(B        $B5-=R(B
+      *  XX.XX.XX    $B#N#N#N(B        $B?75,:n@.(B
+      ******************************************************************
+      * Interactive maintenance of the auth.dat credential file that
+      * MCPSUB's 'AUTH' function authenticates against before it will
+      * let a DBOPEN proceed.  Add, change, delete and list the
+      * userid/password pairs, the same way WINMAINT maintains the
+      * window.def registry for WINDSUB.
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           CONSOLE         IS  CONSOLE.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT  AUTH-FILE
+               ASSIGN  TO  "auth.dat"
+               ORGANIZATION    INDEXED
+               ACCESS  MODE    DYNAMIC
+               RECORD  KEY     AUTH-USERID
+               FILE    STATUS  AUTH-FILE-STATUS.
+       DATA                        DIVISION.
+       FILE                    SECTION.
+       FD  AUTH-FILE.
+       01  AUTH-REC.
+           02  AUTH-USERID         PIC X(08).
+           02  AUTH-PASSWORD       PIC X(08).
+       WORKING-STORAGE         SECTION.
+       01  FLG.
+           02  FLG-DONE            PIC 9       VALUE ZERO.
+       01  FILE-STATUSES.
+           02  AUTH-FILE-STATUS    PIC X(02).
+       01  WORK.
+           02  WRK-CHOICE          PIC X(01).
+       PROCEDURE                   DIVISION.
+      *****************************************************************
+       000-MAIN                SECTION.
+           OPEN    I-O         AUTH-FILE.
+           IF      (  AUTH-FILE-STATUS  NOT =  '00'  )
+               CLOSE   AUTH-FILE
+               OPEN    OUTPUT  AUTH-FILE
+               CLOSE   AUTH-FILE
+               OPEN    I-O     AUTH-FILE
+           END-IF.
+      *
+           PERFORM 100-MENU
+               UNTIL   (  FLG-DONE  >  ZERO  ).
+      *
+           CLOSE
+               AUTH-FILE.
+      *
+           EXIT    PROGRAM.
+           STOP    RUN.
+      *****************************************************************
+       100-MENU                SECTION.
+           DISPLAY '*** AUTH CREDENTIAL MAINTENANCE'
+               UPON    CONSOLE.
+           DISPLAY '    A)DD  C)HANGE  D)ELETE  L)IST  Q)UIT'
+               UPON    CONSOLE.
+           ACCEPT  WRK-CHOICE      FROM    CONSOLE.
+      *
+           EVALUATE    WRK-CHOICE
+             WHEN     'A'
+               PERFORM 200-ADD
+             WHEN     'C'
+               PERFORM 300-CHANGE
+             WHEN     'D'
+               PERFORM 400-DELETE
+             WHEN     'L'
+               PERFORM 500-LIST
+             WHEN     'Q'
+               MOVE    1           TO  FLG-DONE
+             WHEN      OTHER
+               DISPLAY '*** INVALID CHOICE'
+                   UPON    CONSOLE
+           END-EVALUATE.
+      *****************************************************************
+       200-ADD                 SECTION.
+           DISPLAY 'USERID         : '
+               UPON    CONSOLE.
+           ACCEPT   AUTH-USERID     FROM    CONSOLE.
+           DISPLAY 'PASSWORD       : '
+               UPON    CONSOLE.
+           ACCEPT   AUTH-PASSWORD   NO-ECHO.
+      *
+           WRITE   AUTH-REC
+             INVALID KEY
+               DISPLAY '*** USERID ALREADY EXISTS'
+                   UPON    CONSOLE
+           END-WRITE.
+      *****************************************************************
+       300-CHANGE               SECTION.
+           DISPLAY 'USERID         : '
+               UPON    CONSOLE.
+           ACCEPT   AUTH-USERID     FROM    CONSOLE.
+      *
+           READ    AUTH-FILE
+               KEY IS  AUTH-USERID
+             INVALID KEY
+               DISPLAY '*** USERID NOT FOUND'
+                   UPON    CONSOLE
+             NOT INVALID KEY
+               DISPLAY 'NEW PASSWORD   : '
+                   UPON    CONSOLE
+               ACCEPT   AUTH-PASSWORD   NO-ECHO
+               REWRITE AUTH-REC
+           END-READ.
+      *****************************************************************
+       400-DELETE               SECTION.
+           DISPLAY 'USERID         : '
+               UPON    CONSOLE.
+           ACCEPT   AUTH-USERID     FROM    CONSOLE.
+      *
+           DELETE  AUTH-FILE
+             INVALID KEY
+               DISPLAY '*** USERID NOT FOUND'
+                   UPON    CONSOLE
+           END-DELETE.
+      *****************************************************************
+       500-LIST                 SECTION.
+           MOVE    LOW-VALUES  TO  AUTH-USERID.
+           START   AUTH-FILE
+               KEY IS  NOT LESS    AUTH-USERID
+             INVALID KEY
+               DISPLAY '*** CREDENTIAL FILE IS EMPTY'
+                   UPON    CONSOLE
+           END-START.
+      *
+           PERFORM 510-LIST-NEXT
+               UNTIL   (  AUTH-FILE-STATUS  NOT =  '00'  ).
+      *****************************************************************
+       510-LIST-NEXT            SECTION.
+           READ    AUTH-FILE       NEXT
+             AT  END
+               CONTINUE
+             NOT AT END
+               DISPLAY AUTH-USERID ' ********'
+                   UPON    CONSOLE
+           END-READ.
