@@ -0,0 +1,177 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 DBLOGRPT.
+      ******************************************************************
+      * PANDA -- a simple transaction monitor
+      *
+      * Copyright (C) 1993-1999 Ogochan.
+      *               2000-2003 Ogochan & JMARI.
+      *               2004-2005 Ogochan.
+      *
+      * This program is free software; you can redistribute it and/or modify
+      * it under the terms of the GNU General Public License as published by
+      * the Free Software Foundation; either version 2 of the License, or
+      * (at your option) any later version.
+      *
+      * This program is distributed in the hope that it will be useful, but
+      * WITHOUT ANY WARRANTY; without even the implied warranty of
+      * MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the GNU
+      * General Public License for more details.
+      *
+      * You should have received a copy of the GNU General Public License
+      * along with this program; if not, write to the Free Software
+      * Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA
+      ******************************************************************
+      *  $B%7%9%F%`L>(B        : $B#O#R#C#A(B
+      *  $B%5%V%7%9%F%`L>(B    : $B6&DL(B
+      *  $B%3%s%]!<%M%s%HL>(B  : $B%P%C%A(B
+      *  $B4IM}<T(B            :
+      *  $B:n@.F|IU(B    $B:n6H<T(B        $B5-=R(B
+      *  XX.XX.XX    $B#N#N#N(B        $B?75,:n@.(B
+      ******************************************************************
+      * End-of-day reconciliation report over MCPSUB's transaction log
+      * (log.output): counts DBSTART against DBCOMMIT/DBROLLBACK per
+      * terminal/MCP-PNAME and flags any terminal that opened a unit of
+      * work and never closed it.
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT  LOG-FILE
+               ASSIGN  TO  "log.output"
+               ORGANIZATION    SEQUENTIAL
+               ACCESS  MODE    SEQUENTIAL.
+           SELECT  REPORT-FILE
+               ASSIGN  TO  "db.recon.rpt"
+               ORGANIZATION    SEQUENTIAL
+               ACCESS  MODE    SEQUENTIAL.
+       DATA                        DIVISION.
+       FILE                    SECTION.
+       FD  LOG-FILE.
+           COPY    LOGREC.
+       FD  REPORT-FILE.
+       01  REPORT-LINE         PIC X(132).
+       WORKING-STORAGE         SECTION.
+       01  FLG.
+           02  FLG-LOG-EOF     PIC 9       VALUE ZERO.
+       01  WORK.
+           02  I               PIC S9(9)   BINARY.
+           02  PNAME-MAX-ENTRIES
+                               PIC S9(9)   BINARY  VALUE 200.
+           02  PNAME-COUNT     PIC S9(9)   BINARY  VALUE ZERO.
+           02  PNAME-SUB       PIC S9(9)   BINARY.
+       01  PNAME-TABLE.
+           02  PNAME-ENTRY     OCCURS  200 TIMES.
+               03  PNAME-VALUE     PIC X(08).
+               03  PNAME-STARTS    PIC S9(9)   BINARY.
+               03  PNAME-ENDS      PIC S9(9)   BINARY.
+       01  RPT-HEADING-1.
+           02  FILLER          PIC X(42)   VALUE
+               'PANDA -- DAILY TRANSACTION RECONCILIATION'.
+       01  RPT-HEADING-2.
+           02  FILLER          PIC X(10)   VALUE 'TERMINAL'.
+           02  FILLER          PIC X(10)   VALUE 'DBSTART'.
+           02  FILLER          PIC X(10)   VALUE 'DBEND'.
+           02  FILLER          PIC X(20)   VALUE 'STATUS'.
+       01  RPT-DETAIL.
+           02  RPT-PNAME       PIC X(10).
+           02  RPT-STARTS      PIC ZZZZ,ZZ9.
+           02  FILLER          PIC X(03).
+           02  RPT-ENDS        PIC ZZZZ,ZZ9.
+           02  FILLER          PIC X(03).
+           02  RPT-STATUS      PIC X(26).
+       PROCEDURE                   DIVISION.
+      *****************************************************************
+       000-MAIN                SECTION.
+           OPEN    INPUT   LOG-FILE.
+           OPEN    OUTPUT  REPORT-FILE.
+      *
+           PERFORM 100-ACCUMULATE-LOG
+               UNTIL   (  FLG-LOG-EOF  >  ZERO  ).
+      *
+           PERFORM 800-PRINT-REPORT.
+      *
+           CLOSE
+               LOG-FILE
+               REPORT-FILE.
+      *
+           EXIT    PROGRAM.
+           STOP    RUN.
+      *****************************************************************
+       100-ACCUMULATE-LOG      SECTION.
+           READ    LOG-FILE
+             AT  END
+               MOVE    1           TO  FLG-LOG-EOF
+             NOT AT END
+      *
+      *    Tally from the 'R' (answer) record, not the 'S' (sent)
+      *    record -- only the 'R' record's LOG-RC reflects what
+      *    MCPSUB actually told the caller happened.  A DBSTART the
+      *    DB engine rejected, or a DBCOMMIT/DBROLLBACK that came
+      *    back truncated, must not count as a real start/end any
+      *    more than it got a real checkpoint written/cleared.
+      *
+               IF      (  LOG-DIRECTION  =  'R'  )
+                       AND  (  LOG-RC  =  ZERO  )
+                   PERFORM 200-TALLY-FUNC
+               END-IF
+           END-READ.
+      *****************************************************************
+       200-TALLY-FUNC          SECTION.
+           PERFORM 210-FIND-OR-ADD-PNAME.
+      *
+           IF      (  PNAME-SUB  >  ZERO  )
+               EVALUATE    LOG-FUNC
+                 WHEN     'DBSTART'
+                   ADD     1   TO  PNAME-STARTS(PNAME-SUB)
+                 WHEN     'DBCOMMIT'
+                   ADD     1   TO  PNAME-ENDS(PNAME-SUB)
+                 WHEN     'DBROLLBACK'
+                   ADD     1   TO  PNAME-ENDS(PNAME-SUB)
+                 WHEN      OTHER
+                   CONTINUE
+               END-EVALUATE
+           END-IF.
+      *****************************************************************
+       210-FIND-OR-ADD-PNAME   SECTION.
+           MOVE    ZERO        TO  PNAME-SUB.
+           PERFORM VARYING I   FROM    1   BY  1
+                   UNTIL   (  I    >  PNAME-COUNT  )
+                       OR  (  PNAME-SUB  >  ZERO     )
+               IF      (  PNAME-VALUE(I)  =  LOG-PNAME  )
+                   MOVE    I       TO  PNAME-SUB
+               END-IF
+           END-PERFORM.
+      *
+           IF      (  PNAME-SUB  =  ZERO  )
+               IF      (  PNAME-COUNT  <  PNAME-MAX-ENTRIES  )
+                   ADD     1           TO  PNAME-COUNT
+                   MOVE    PNAME-COUNT TO  PNAME-SUB
+                   MOVE    LOG-PNAME   TO  PNAME-VALUE(PNAME-SUB)
+                   MOVE    ZERO        TO  PNAME-STARTS(PNAME-SUB)
+                   MOVE    ZERO        TO  PNAME-ENDS(PNAME-SUB)
+               ELSE
+                   DISPLAY '*** PNAME-TABLE FULL, DROPPING ['
+                       LOG-PNAME ']'
+               END-IF
+           END-IF.
+      *****************************************************************
+       800-PRINT-REPORT        SECTION.
+           MOVE    RPT-HEADING-1   TO  REPORT-LINE.
+           WRITE   REPORT-LINE.
+           MOVE    RPT-HEADING-2   TO  REPORT-LINE.
+           WRITE   REPORT-LINE.
+      *
+           PERFORM VARYING I   FROM    1   BY  1
+                   UNTIL   (  I    >  PNAME-COUNT  )
+               MOVE    PNAME-VALUE(I)      TO  RPT-PNAME
+               MOVE    PNAME-STARTS(I)     TO  RPT-STARTS
+               MOVE    PNAME-ENDS(I)       TO  RPT-ENDS
+               IF      (  PNAME-STARTS(I)  >  PNAME-ENDS(I)  )
+                   MOVE    '*** UNIT OF WORK OPEN ***' TO RPT-STATUS
+               ELSE
+                   MOVE    SPACES              TO  RPT-STATUS
+               END-IF
+               MOVE    RPT-DETAIL          TO  REPORT-LINE
+               WRITE   REPORT-LINE
+           END-PERFORM.
