@@ -0,0 +1,14 @@
+      ******************************************************************
+      * ENUM-VALUE -- shop-standard switch values
+      *
+      * Common ON/OFF, YES/NO literal values shared across programs so
+      * every switch byte in the shop is tested and set the same way.
+      ******************************************************************
+      *  $BJQ99MzNr(B
+      *  XX.XX.XX    $B#N#N#N(B        $B?75,:n@.(B
+      ******************************************************************
+       01  ENUM-VALUE.
+           02  ENUM-ON             PIC X(01)   VALUE  '1'.
+           02  ENUM-OFF            PIC X(01)   VALUE  '0'.
+           02  ENUM-YES            PIC X(01)   VALUE  'Y'.
+           02  ENUM-NO             PIC X(01)   VALUE  'N'.
