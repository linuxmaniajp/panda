@@ -0,0 +1,9 @@
+      ******************************************************************
+      * LINKAREA -- generic inter-program communication area, passed
+      * through to application programs by the TP monitor unchanged.
+      ******************************************************************
+      *  $BJQ99MzNr(B
+      *  XX.XX.XX    $B#N#N#N(B        $B?75,:n@.(B
+      ******************************************************************
+       01  LINKAREA.
+           02  LINKAREA-DATA       PIC X(256).
