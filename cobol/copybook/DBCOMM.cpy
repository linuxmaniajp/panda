@@ -0,0 +1,30 @@
+      ******************************************************************
+      * DBCOMM -- MCPSUB / DB engine wire format
+      *
+      * This is the record layout written to DBW-FILE (db.output) and
+      * read back from DBR-FILE (db.input).  DBCOMM-RECORD carries the
+      * raw block(s) of DBDATA; DBCOMM-RC overlays the leading bytes of
+      * the first block, where the DB engine stamps its return code on
+      * the way back.
+      ******************************************************************
+      *  $BJQ99MzNr(B
+      *  XX.XX.XX    $B#N#N#N(B        $B?75,:n@.(B
+      ******************************************************************
+       01  DBCOMM.
+           02  DBCOMM-FUNC         PIC X(10).
+           02  DBCOMM-PATH.
+               03  DBCOMM-PATH-BLOCKS  PIC S9(9)   BINARY.
+               03  DBCOMM-PATH-ID      PIC S9(9)   BINARY.
+               03  DBCOMM-PATH-LENGTH  PIC S9(9)   BINARY.
+           02  DBCOMM-RECORD.
+               03  DBCOMM-BLOCK    OCCURS  32  TIMES
+                                   PIC X(1024).
+           02  DBCOMM-RC           REDEFINES   DBCOMM-RECORD
+                                   PIC S9(4)   BINARY.
+           02  DBCOMM-META-ANS     REDEFINES   DBCOMM-RECORD.
+               03  DBCOMM-META-FIELD-COUNT     PIC S9(4)   BINARY.
+               03  DBCOMM-META-FIELD          OCCURS  64  TIMES.
+                   04  DBCOMM-META-FIELD-NAME      PIC X(30).
+                   04  DBCOMM-META-FIELD-OFFSET    PIC S9(9)   BINARY.
+                   04  DBCOMM-META-FIELD-LENGTH    PIC S9(9)   BINARY.
+                   04  DBCOMM-META-FIELD-TYPE      PIC X(01).
