@@ -0,0 +1,18 @@
+      ******************************************************************
+      * WINDEF -- window-definition registry lookup area
+      *
+      * This is the CALL parameter passed to WINDSUB.  The caller sets
+      * WINDEF-KEY to the logical window-role it wants (a name private
+      * to the application, independent of whatever the real window is
+      * called today) and WINDSUB answers with the current MCP-WINDOW /
+      * MCP-PUTTYPE values to use, taken from the window.def registry
+      * file maintained by WINMAINT.
+      ******************************************************************
+      *  $BJQ99MzNr(B
+      *  XX.XX.XX    $B#N#N#N(B        $B?75,:n@.(B
+      ******************************************************************
+       01  WINDEF.
+           02  WINDEF-KEY          PIC X(08).
+           02  WINDEF-WINDOW       PIC X(08).
+           02  WINDEF-PUTTYPE      PIC X(08).
+           02  WINDEF-RC           PIC S9(4)   BINARY.
