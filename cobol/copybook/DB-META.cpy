@@ -0,0 +1,27 @@
+      ******************************************************************
+      * DB-META -- DB record data plus its field-layout metadata
+      *
+      * This is the data area every application passes to MCPSUB as
+      * the second CALL parameter (formal parameter name DBAREA inside
+      * MCPSUB -- see the DBAREA copybook, which is laid out the same
+      * way).  DBDATA carries the raw record bytes for table
+      * operations; the DBMETA-FIELD table carries the field layout
+      * answered back by the 'DBDESCRIBE' function.
+      ******************************************************************
+      *  $BJQ99MzNr(B
+      *  XX.XX.XX    $B#N#N#N(B        $B?75,:n@.(B
+      ******************************************************************
+       01  METADB.
+           02  DBDATA              PIC X(32768).
+           02  GETDATE-ANS         REDEFINES   DBDATA.
+               03  GETDATE-YEAR        PIC 9(04).
+               03  GETDATE-MONTH       PIC 9(02).
+               03  GETDATE-DAY         PIC 9(02).
+               03  FILLER              PIC X(32760).
+           02  DBMETA-ANS          REDEFINES   DBDATA.
+               03  DBMETA-FIELD-COUNT      PIC S9(4)   BINARY.
+               03  DBMETA-FIELD            OCCURS  64  TIMES.
+                   04  DBMETA-FIELD-NAME       PIC X(30).
+                   04  DBMETA-FIELD-OFFSET     PIC S9(9)   BINARY.
+                   04  DBMETA-FIELD-LENGTH     PIC S9(9)   BINARY.
+                   04  DBMETA-FIELD-TYPE       PIC X(01).
