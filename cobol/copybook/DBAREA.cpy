@@ -0,0 +1,27 @@
+      ******************************************************************
+      * DBAREA -- MCPSUB's linkage view of the caller's DB-META area
+      *
+      * Laid out identically to the DB-META copybook (01 METADB) that
+      * application programs build their working-storage copy from --
+      * see DB-META.cpy.  Kept as a separate copybook because it is
+      * MCPSUB's own LINKAGE SECTION name for the second CALL
+      * parameter, independent of whatever 01-level name the caller
+      * used to declare the storage.
+      ******************************************************************
+      *  $BJQ99MzNr(B
+      *  XX.XX.XX    $B#N#N#N(B        $B?75,:n@.(B
+      ******************************************************************
+       01  DBAREA.
+           02  DBDATA              PIC X(32768).
+           02  GETDATE-ANS         REDEFINES   DBDATA.
+               03  GETDATE-YEAR        PIC 9(04).
+               03  GETDATE-MONTH       PIC 9(02).
+               03  GETDATE-DAY         PIC 9(02).
+               03  FILLER              PIC X(32760).
+           02  DBMETA-ANS          REDEFINES   DBDATA.
+               03  DBMETA-FIELD-COUNT      PIC S9(4)   BINARY.
+               03  DBMETA-FIELD            OCCURS  64  TIMES.
+                   04  DBMETA-FIELD-NAME       PIC X(30).
+                   04  DBMETA-FIELD-OFFSET     PIC S9(9)   BINARY.
+                   04  DBMETA-FIELD-LENGTH     PIC S9(9)   BINARY.
+                   04  DBMETA-FIELD-TYPE       PIC X(01).
