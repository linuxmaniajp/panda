@@ -0,0 +1,18 @@
+      ******************************************************************
+      * SPAAREA -- per-terminal scratchpad area
+      *
+      * Preserved by the TP monitor across the pseudo-conversational
+      * CALLs that make up one terminal's session, so a screen program
+      * can carry state from one event to the next without a DB trip.
+      ******************************************************************
+      *  $BJQ99MzNr(B
+      *  XX.XX.XX    $B#N#N#N(B        $B?75,:n@.(B
+      ******************************************************************
+       01  SPAAREA.
+           02  SPA-TERM-ID         PIC X(08).
+           02  SPA-LAST-WINDOW     PIC X(08).
+           02  SPA-WINDOW-STACK.
+               03  SPA-WINDOW-TOP      PIC S9(4)   BINARY.
+               03  SPA-WINDOW-ENTRY    OCCURS  10  TIMES
+                                       PIC X(08).
+           02  FILLER              PIC X(158).
