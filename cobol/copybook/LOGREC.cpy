@@ -0,0 +1,22 @@
+      ******************************************************************
+      * LOGREC -- MCPSUB transaction log record (log.output)
+      *
+      * One record is written for every DBCOMM-FUNC/DBCOMM-PATH/
+      * DBCOMM-RC that crosses the MCP-to-DB bridge: one with
+      * LOG-DIRECTION 'S' when the request is sent, one with
+      * LOG-DIRECTION 'R' when the answer comes back.
+      ******************************************************************
+      *  $BJQ99MzNr(B
+      *  XX.XX.XX    $B#N#N#N(B        $B?75,:n@.(B
+      ******************************************************************
+       01  LOG-REC.
+           02  LOG-DATE            PIC 9(06).
+           02  LOG-TIME            PIC 9(08).
+           02  LOG-DIRECTION       PIC X(01).
+           02  LOG-PNAME           PIC X(08).
+           02  LOG-FUNC            PIC X(10).
+           02  LOG-PATH-ID         PIC S9(9)   BINARY.
+           02  LOG-PATH-BLOCKS     PIC S9(9)   BINARY.
+           02  LOG-PATH-LENGTH     PIC S9(9)   BINARY.
+           02  LOG-RC              PIC S9(4)   BINARY.
+           02  FILLER              PIC X(977).
