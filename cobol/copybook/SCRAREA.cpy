@@ -0,0 +1,19 @@
+      ******************************************************************
+      * SCRAREA -- screen buffer, one fixed-size area REDEFINED per
+      * window layout so every screen program shares the same
+      * PROCEDURE DIVISION USING parameter regardless of which window
+      * it is driving.
+      ******************************************************************
+      *  $BJQ99MzNr(B
+      *  XX.XX.XX    $B#N#N#N(B        $B?75,:n@.(B
+      ******************************************************************
+       01  SCRAREA.
+           02  SCRAREA-DATA        PIC X(256).
+           02  WN1                 REDEFINES   SCRAREA-DATA.
+               03  WN1-PROJECT-NAME    PIC X(30).
+               03  FILLER              PIC X(226).
+           02  WN5                 REDEFINES   SCRAREA-DATA.
+               03  WN5-YEAR            PIC 9(4).
+               03  WN5-MONTH           PIC 9(2).
+               03  WN5-DAY             PIC 9(2).
+               03  FILLER              PIC X(248).
