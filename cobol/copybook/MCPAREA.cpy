@@ -0,0 +1,27 @@
+      ******************************************************************
+      * MCPAREA -- MCP/DB bridge communication area
+      *
+      * Passed by the TP monitor to every application and DB subprogram
+      * as the first CALL parameter.  Carries the function being
+      * requested, the window navigation fields, and the path that
+      * identifies which DB record(s) DBDATA refers to.
+      ******************************************************************
+      *  $BJQ99MzNr(B
+      *  XX.XX.XX    $B#N#N#N(B        $B?75,:n@.(B
+      ******************************************************************
+       01  MCPAREA.
+           02  MCP-FUNC            PIC X(10).
+           02  MCP-STATUS          PIC X(10).
+           02  MCP-EVENT           PIC X(10).
+           02  MCP-RC              PIC S9(4)   BINARY.
+           02  MCP-BLOCKS          PIC S9(9)   BINARY.
+           02  MCP-RNAME           PIC X(08).
+           02  MCP-PNAME           PIC X(08).
+           02  MCP-WINDOW          PIC X(08).
+           02  MCP-PUTTYPE         PIC X(08).
+           02  MCP-PATH.
+               03  MCP-PATH-BLOCKS     PIC S9(9)   BINARY.
+               03  MCP-PATH-ID         PIC S9(9)   BINARY.
+               03  MCP-PATH-LENGTH     PIC S9(9)   BINARY.
+           02  MCP-USERID          PIC X(08).
+           02  MCP-PASSWORD        PIC X(08).
