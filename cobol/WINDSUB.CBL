@@ -0,0 +1,85 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 WINDSUB.
+      ******************************************************************
+      * PANDA -- a simple transaction monitor
+      *
+      * Copyright (C) 1993-1999 Ogochan.
+      *               2000-2003 Ogochan & JMARI.
+      *               2004-2005 Ogochan.
+      *
+      * This program is free software; you can redistribute it and/or modify
+      * it under the terms of the GNU General Public License as published by
+      * the Free Software Foundation; either version 2 of the License, or
+      * (at your option) any later version.
+      *
+      * This program is distributed in the hope that it will be useful, but
+      * WITHOUT ANY WARRANTY; without even the implied warranty of
+      * MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the GNU
+      * General Public License for more details.
+      *
+      * You should have received a copy of the GNU General Public License
+      * along with this program; if not, write to the Free Software
+      * Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA
+      ******************************************************************
+      *  $B%7%9%F%`L>(B        : $B#O#R#C#A(B
+      *  $B%5%V%7%9%F%`L>(B    : $B6&DL(B
+      *  $B%3%s%]!<%M%s%HL>(B  : $B%&%#%s%I%&Dj5A(B
+      *  $B4IM}<T(B            :
+      *  $B:n@.F|IU(B    $B:n6H<T(B        $B5-=R(B
+      *  XX.XX.XX    $B#N#N#N(B        $B?75,:n@.(B
+      ******************************************************************
+      * WINDSUB looks a logical window-role up in the window.def
+      * registry and answers with the real window name and puttype
+      * that screen programs should use today.  This keeps the window
+      * names themselves out of application code -- WINMAINT is the
+      * program that maintains the registry those names live in.
+      ******************************************************************
+      *
+      *    WINDEF-RC codes:
+      *        90  registry file could not be opened
+      *        91  WINDEF-KEY not found in the registry
+      *
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT  WINDOW-FILE
+               ASSIGN  TO  "window.def"
+               ORGANIZATION    INDEXED
+               ACCESS  MODE    DYNAMIC
+               RECORD  KEY     WINDOW-KEY
+               FILE    STATUS  WINDOW-FILE-STATUS.
+       DATA                        DIVISION.
+       FILE                    SECTION.
+       FD  WINDOW-FILE.
+       01  WINDOW-REC.
+           02  WINDOW-KEY          PIC X(08).
+           02  WINDOW-NAME         PIC X(08).
+           02  WINDOW-PUTTYPE      PIC X(08).
+       WORKING-STORAGE         SECTION.
+       01  FILE-STATUSES.
+           02  WINDOW-FILE-STATUS  PIC X(02).
+       LINKAGE                     SECTION.
+           COPY    WINDEF.
+       PROCEDURE                   DIVISION
+           USING   WINDEF.
+      *****************************************************************
+       000-ENTRY               SECTION.
+           OPEN    INPUT       WINDOW-FILE.
+           IF      (  WINDOW-FILE-STATUS  NOT =  '00'  )
+               MOVE    90          TO  WINDEF-RC
+           ELSE
+               MOVE    WINDEF-KEY  TO  WINDOW-KEY
+               READ    WINDOW-FILE
+                   KEY IS  WINDOW-KEY
+                   INVALID KEY
+                       MOVE    91      TO  WINDEF-RC
+                   NOT INVALID KEY
+                       MOVE    WINDOW-NAME     TO  WINDEF-WINDOW
+                       MOVE    WINDOW-PUTTYPE  TO  WINDEF-PUTTYPE
+                       MOVE    ZERO            TO  WINDEF-RC
+               END-READ
+               CLOSE   WINDOW-FILE
+           END-IF.
+      *
+           EXIT    PROGRAM.
