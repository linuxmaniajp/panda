@@ -0,0 +1,173 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 WINMAINT.
+      ******************************************************************
+      * PANDA -- a simple transaction monitor
+      *
+      * Copyright (C) 1993-1999 Ogochan.
+      *               2000-2003 Ogochan & JMARI.
+      *               2004-2005 Ogochan.
+      *
+      * This program is free software; you can redistribute it and/or modify
+      * it under the terms of the GNU General Public License as published by
+      * the Free Software Foundation; either version 2 of the License, or
+      * (at your option) any later version.
+      *
+      * This program is distributed in the hope that it will be useful, but
+      * WITHOUT ANY WARRANTY; without even the implied warranty of
+      * MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the GNU
+      * General Public License for more details.
+      *
+      * You should have received a copy of the GNU General Public License
+      * along with this program; if not, write to the Free Software
+      * Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA
+      ******************************************************************
+      *  $B%7%9%F%`L>(B        : $B#O#R#C#A(B
+      *  $B%5%V%7%9%F%`L>(B    : $B6&DL(B
+      *  $B%3%s%]!<%M%s%HL>(B  : $B%&%#%s%I%&Dj5A(B
+      *  $B4IM}<T(B            :
+      *  $B:n@.F|IU(B    $B:n6H<T(B        $B5-=R(B
+      *  XX.XX.XX    $B#N#N#N(B        $B?75,:n@.(B
+      ******************************************************************
+      * Interactive maintenance of the window.def registry that
+      * WINDSUB answers lookups from.  Add, change, delete and list
+      * the window name / puttype that each logical window-role maps
+      * to, so that screen programs stop carrying those names as
+      * literals of their own.
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           CONSOLE         IS  CONSOLE.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT  WINDOW-FILE
+               ASSIGN  TO  "window.def"
+               ORGANIZATION    INDEXED
+               ACCESS  MODE    DYNAMIC
+               RECORD  KEY     WINDOW-KEY
+               FILE    STATUS  WINDOW-FILE-STATUS.
+       DATA                        DIVISION.
+       FILE                    SECTION.
+       FD  WINDOW-FILE.
+       01  WINDOW-REC.
+           02  WINDOW-KEY          PIC X(08).
+           02  WINDOW-NAME         PIC X(08).
+           02  WINDOW-PUTTYPE      PIC X(08).
+       WORKING-STORAGE         SECTION.
+       01  FLG.
+           02  FLG-DONE            PIC 9       VALUE ZERO.
+       01  FILE-STATUSES.
+           02  WINDOW-FILE-STATUS  PIC X(02).
+       01  WORK.
+           02  WRK-CHOICE          PIC X(01).
+       PROCEDURE                   DIVISION.
+      *****************************************************************
+       000-MAIN                SECTION.
+           OPEN    I-O         WINDOW-FILE.
+           IF      (  WINDOW-FILE-STATUS  NOT =  '00'  )
+               CLOSE   WINDOW-FILE
+               OPEN    OUTPUT  WINDOW-FILE
+               CLOSE   WINDOW-FILE
+               OPEN    I-O     WINDOW-FILE
+           END-IF.
+      *
+           PERFORM 100-MENU
+               UNTIL   (  FLG-DONE  >  ZERO  ).
+      *
+           CLOSE
+               WINDOW-FILE.
+      *
+           EXIT    PROGRAM.
+           STOP    RUN.
+      *****************************************************************
+       100-MENU                SECTION.
+           DISPLAY '*** WINDOW DEFINITION MAINTENANCE'
+               UPON    CONSOLE.
+           DISPLAY '    A)DD  C)HANGE  D)ELETE  L)IST  Q)UIT'
+               UPON    CONSOLE.
+           ACCEPT  WRK-CHOICE      FROM    CONSOLE.
+      *
+           EVALUATE    WRK-CHOICE
+             WHEN     'A'
+               PERFORM 200-ADD
+             WHEN     'C'
+               PERFORM 300-CHANGE
+             WHEN     'D'
+               PERFORM 400-DELETE
+             WHEN     'L'
+               PERFORM 500-LIST
+             WHEN     'Q'
+               MOVE    1           TO  FLG-DONE
+             WHEN      OTHER
+               DISPLAY '*** INVALID CHOICE'
+                   UPON    CONSOLE
+           END-EVALUATE.
+      *****************************************************************
+       200-ADD                 SECTION.
+           DISPLAY 'WINDOW-KEY     : '
+               UPON    CONSOLE.
+           ACCEPT   WINDOW-KEY      FROM    CONSOLE.
+           DISPLAY 'WINDOW NAME    : '
+               UPON    CONSOLE.
+           ACCEPT   WINDOW-NAME     FROM    CONSOLE.
+           DISPLAY 'WINDOW PUTTYPE : '
+               UPON    CONSOLE.
+           ACCEPT   WINDOW-PUTTYPE  FROM    CONSOLE.
+      *
+           WRITE   WINDOW-REC
+             INVALID KEY
+               DISPLAY '*** WINDOW-KEY ALREADY EXISTS'
+                   UPON    CONSOLE
+           END-WRITE.
+      *****************************************************************
+       300-CHANGE               SECTION.
+           DISPLAY 'WINDOW-KEY     : '
+               UPON    CONSOLE.
+           ACCEPT   WINDOW-KEY      FROM    CONSOLE.
+      *
+           READ    WINDOW-FILE
+               KEY IS  WINDOW-KEY
+             INVALID KEY
+               DISPLAY '*** WINDOW-KEY NOT FOUND'
+                   UPON    CONSOLE
+             NOT INVALID KEY
+               DISPLAY 'WINDOW NAME    : '
+                   UPON    CONSOLE
+               ACCEPT   WINDOW-NAME     FROM    CONSOLE
+               DISPLAY 'WINDOW PUTTYPE : '
+                   UPON    CONSOLE
+               ACCEPT   WINDOW-PUTTYPE  FROM    CONSOLE
+               REWRITE WINDOW-REC
+           END-READ.
+      *****************************************************************
+       400-DELETE               SECTION.
+           DISPLAY 'WINDOW-KEY     : '
+               UPON    CONSOLE.
+           ACCEPT   WINDOW-KEY      FROM    CONSOLE.
+      *
+           DELETE  WINDOW-FILE
+             INVALID KEY
+               DISPLAY '*** WINDOW-KEY NOT FOUND'
+                   UPON    CONSOLE
+           END-DELETE.
+      *****************************************************************
+       500-LIST                 SECTION.
+           MOVE    LOW-VALUES  TO  WINDOW-KEY.
+           START   WINDOW-FILE
+               KEY IS  NOT LESS    WINDOW-KEY
+             INVALID KEY
+               DISPLAY '*** REGISTRY IS EMPTY'
+                   UPON    CONSOLE
+           END-START.
+      *
+           PERFORM 510-LIST-NEXT
+               UNTIL   (  WINDOW-FILE-STATUS  NOT =  '00'  ).
+      *****************************************************************
+       510-LIST-NEXT            SECTION.
+           READ    WINDOW-FILE     NEXT
+             AT  END
+               CONTINUE
+             NOT AT END
+               DISPLAY WINDOW-KEY ' ' WINDOW-NAME ' ' WINDOW-PUTTYPE
+                   UPON    CONSOLE
+           END-READ.
