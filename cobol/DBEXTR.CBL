@@ -0,0 +1,195 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 DBEXTR.
+      ******************************************************************
+      * PANDA -- a simple transaction monitor
+      *
+      * Copyright (C) 1993-1999 Ogochan.
+      *               2000-2003 Ogochan & JMARI.
+      *               2004-2005 Ogochan.
+      *
+      * This program is free software; you can redistribute it and/or modify
+      * it under the terms of the GNU General Public License as published by
+      * the Free Software Foundation; either version 2 of the License, or
+      * (at your option) any later version.
+      *
+      * This program is distributed in the hope that it will be useful, but
+      * WITHOUT ANY WARRANTY; without even the implied warranty of
+      * MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the GNU
+      * General Public License for more details.
+      *
+      * You should have received a copy of the GNU General Public License
+      * along with this program; if not, write to the Free Software
+      * Foundation, 59 Temple Place, Suite 330, Boston, MA 02111-1307 USA
+      ******************************************************************
+      *  $B%7%9%F%`L>(B        : $B#O#R#C#A(B
+      *  $B%5%V%7%9%F%`L>(B    : $B6&DL(B
+      *  $B%3%s%]!<%M%s%HL>(B  : $B%P%C%A(B
+      *  $B4IM}<T(B            :
+      *  $B:n@.F|IU(B    $B:n6H<T(B        $B5-=R(B
+      *  XX.XX.XX    $B#N#N#N(B        $B?75,:n@.(B
+      ******************************************************************
+      * Bulk table-extract job.  Drives MCPSUB through a full table the
+      * same way any screen program would -- AUTH, DBOPEN, DBSTART, a
+      * string of table-operation calls -- and spools every DBDATA
+      * answer to a flat sequential extract file.  The table is walked
+      * with the 'DBNEXT' function, advancing MCP-PATH-ID by one each
+      * call; an MCP-RC the DB engine itself reports is taken as
+      * end-of-table.  MCP-RC values 90/94/95 are MCPSUB's own
+      * infrastructure codes (bad path-block count, truncated answer,
+      * session not open) rather than the engine saying "no more rows",
+      * so those stop the extract early and are flagged as an abnormal
+      * termination instead of being read as ordinary end-of-data.
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           CONSOLE         IS  CONSOLE.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT  EXTRACT-FILE
+               ASSIGN  TO  "db.extract"
+               ORGANIZATION    SEQUENTIAL
+               ACCESS  MODE    SEQUENTIAL.
+       DATA                        DIVISION.
+       FILE                    SECTION.
+       FD  EXTRACT-FILE.
+       01  EXTRACT-REC             PIC X(1024).
+       WORKING-STORAGE         SECTION.
+       01  FLG.
+           02  FLG-EXTRACT-EOT     PIC 9       VALUE ZERO.
+           02  FLG-EXTRACT-ERROR   PIC 9       VALUE ZERO.
+           02  FLG-DBOPEN-OK       PIC 9       VALUE ZERO.
+       01  WORK.
+           02  EXTRACT-COUNT       PIC S9(9)   BINARY  VALUE ZERO.
+       COPY    DB-META.
+       COPY    MCPAREA.
+       PROCEDURE                   DIVISION.
+      *****************************************************************
+       000-MAIN                SECTION.
+           PERFORM 100-SIGNON.
+      *
+           IF      (  FLG-DBOPEN-OK  =  1  )
+               IF      (  MCP-RC  =  ZERO  )
+                   OPEN    OUTPUT      EXTRACT-FILE
+                   PERFORM 200-EXTRACT-TABLE
+                       UNTIL   (  FLG-EXTRACT-EOT  >  ZERO  )
+                   CLOSE
+                       EXTRACT-FILE
+                   PERFORM 900-SIGNOFF
+               ELSE
+      *
+      *    DBOPEN succeeded but the DBSTART that was supposed to
+      *    follow it did not -- MCPSUB is still holding an open
+      *    session for this terminal.  No transaction ever started,
+      *    so there is nothing to commit or roll back, but the
+      *    session itself still has to be told DBCLOSE or it is left
+      *    open against db.input/db.output until someone notices.
+      *
+                   DISPLAY '*** DBEXTR DBSTART FAILED, RC = [' MCP-RC
+                       '], CLOSING SESSION'
+                       UPON    CONSOLE
+                   PERFORM 910-CLOSE-ONLY
+               END-IF
+           END-IF.
+      *
+           IF      (  FLG-EXTRACT-ERROR  >  ZERO  )
+               DISPLAY '*** DBEXTR TERMINATED EARLY, EXTRACT INCOMPLETE'
+                   UPON    CONSOLE
+           END-IF.
+      *
+           DISPLAY '*** DBEXTR RECORDS EXTRACTED [' EXTRACT-COUNT ']'
+               UPON    CONSOLE.
+      *
+           EXIT    PROGRAM.
+           STOP    RUN.
+      *****************************************************************
+       100-SIGNON              SECTION.
+           DISPLAY 'USERID         : '
+               UPON    CONSOLE.
+           ACCEPT   MCP-USERID      FROM    CONSOLE.
+           DISPLAY 'PASSWORD       : '
+               UPON    CONSOLE.
+           ACCEPT   MCP-PASSWORD    NO-ECHO.
+      *
+      *    There is no table-name field anywhere in the MCPSUB/DBCOMM
+      *    wire protocol -- which table gets walked is purely a
+      *    function of whatever MCP-PATH-ID the caller drives through
+      *    200-EXTRACT-TABLE.  DBEXTR does not prompt for a table name
+      *    here, to avoid implying a selection capability MCPSUB has
+      *    no way to honor.
+      *
+           MOVE    'DBEXTR'    TO  MCP-PNAME.
+      *
+           MOVE    'AUTH'      TO  MCP-FUNC.
+           CALL    'MCPSUB'    USING
+                MCPAREA
+                METADB.
+      *
+           IF      (  MCP-RC  NOT =  ZERO  )
+               DISPLAY '*** DBEXTR AUTH FAILED, RC = [' MCP-RC ']'
+                   UPON    CONSOLE
+           ELSE
+               MOVE    'DBOPEN'    TO  MCP-FUNC
+               CALL    'MCPSUB'    USING
+                    MCPAREA
+                    METADB
+               IF      (  MCP-RC  NOT =  ZERO  )
+                   DISPLAY '*** DBEXTR DBOPEN FAILED, RC = [' MCP-RC
+                       ']'
+                       UPON    CONSOLE
+               ELSE
+                   MOVE    1           TO  FLG-DBOPEN-OK
+                   MOVE    'DBSTART'   TO  MCP-FUNC
+                   CALL    'MCPSUB'    USING
+                        MCPAREA
+                        METADB
+                   MOVE    ZERO        TO  MCP-PATH-ID
+               END-IF
+           END-IF.
+      *****************************************************************
+       200-EXTRACT-TABLE       SECTION.
+           ADD     1               TO  MCP-PATH-ID.
+           MOVE    1               TO  MCP-PATH-BLOCKS.
+           MOVE    'DBNEXT'        TO  MCP-FUNC.
+      *
+           CALL    'MCPSUB'        USING
+                MCPAREA
+                METADB.
+      *
+           EVALUATE    MCP-RC
+             WHEN     90
+             WHEN     94
+             WHEN     95
+               DISPLAY '*** DBEXTR TABLE OPERATION ABENDED, RC = ['
+                   MCP-RC ']'
+                   UPON    CONSOLE
+               MOVE    1               TO  FLG-EXTRACT-EOT
+               MOVE    1               TO  FLG-EXTRACT-ERROR
+             WHEN     ZERO
+               MOVE    DBDATA(1:1024)  TO  EXTRACT-REC
+               WRITE   EXTRACT-REC
+               ADD     1               TO  EXTRACT-COUNT
+             WHEN      OTHER
+               MOVE    1               TO  FLG-EXTRACT-EOT
+           END-EVALUATE.
+      *****************************************************************
+       900-SIGNOFF              SECTION.
+           IF      (  FLG-EXTRACT-ERROR  >  ZERO  )
+               MOVE    'DBROLLBACK' TO  MCP-FUNC
+           ELSE
+               MOVE    'DBCOMMIT'   TO  MCP-FUNC
+           END-IF.
+           CALL    'MCPSUB'    USING
+                MCPAREA
+                METADB.
+      *
+           MOVE    'DBCLOSE'   TO  MCP-FUNC.
+           CALL    'MCPSUB'    USING
+                MCPAREA
+                METADB.
+      *****************************************************************
+       910-CLOSE-ONLY           SECTION.
+           MOVE    'DBCLOSE'   TO  MCP-FUNC.
+           CALL    'MCPSUB'    USING
+                MCPAREA
+                METADB.
